@@ -1,38 +1,866 @@
-           identification division.
-           program-id. StringEndsWith.
-           data division.
-
-           WORKING-STORAGE SECTION.
-           01  str.
-               05 str-length   pic 9(3).
-               05 ws-str            pic x occurs 0 to 100 times
-                                     depending on str-length.
-           01  end-str.
-               05 e-length     pic 9(3).
-               05 ws-end            pic x occurs 0 to 100 times
-                                     depending on e-length.
-           01  result          pic 9 VALUE 1.
-           01  WS-I   PIC 999 .
-
-           procedure division .
-
-                   move "004HABc" to str
-                   move "003abc" to end-str
-      * assign '1' to result if str ends with end-str, otherwise '0'
-
-                   PERFORM VARYING WS-I FROM 0 BY 1
-                       UNTIL WS-I = e-length
-                   IF FUNCTION UPPER-CASE(ws-end(e-length - WS-I))
-                      <>
-                      FUNCTION UPPER-CASE(ws-str(str-length - WS-I))
-                           MOVE 0 TO result
-
-                       END-IF
-
-                    END-PERFORM
-
-                    DISPLAY result
-
-
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STRINGENDSWITH.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  FILE-ROUTING SYSTEMS GROUP.
+000050 DATE-WRITTEN.  2024-02-11.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY                                      *
+000100*-----------------------------------------------------------*
+000110* 2024-02-11 DS  ORIGINAL ONE-SHOT COMPARE OF A SINGLE       *
+000120*                HARD-CODED STR / END-STR PAIR.              *
+000130* 2026-08-09 DS  CONVERTED TO A FILE-DRIVEN BATCH JOB. READS *
+000140*                STR / END-STR PAIRS FROM TRANFILE AND       *
+000150*                DISPLAYS A RESULT LINE FOR EACH RECORD READ.*
+000160* 2026-08-09 DS  STR / END-STR LAYOUT MOVED TO THE STRFLDS    *
+000170*                COPYBOOK.                                    *
+000180* 2026-08-09 DS  ADDED TR-CASE-SW / WS-CASE-SW SO A RECORD    *
+000190*                CAN REQUEST A CASE-SENSITIVE COMPARE.        *
+000200* 2026-08-09 DS  ADDED A STARTS-WITH MODE (TR-MODE-SW /       *
+000210*                WS-MODE-SW) ALONGSIDE THE ENDS-WITH CHECK.   *
+000220* 2026-08-09 DS  ADDED CHECKPOINT/RESTART VIA CKPTFILE SO A    *
+000230*                JCL RE-RUN AFTER AN ABEND CAN SKIP FORWARD    *
+000240*                PAST RECORDS ALREADY PROCESSED.               *
+000250* 2026-08-09 DS  ADDED AUDITFILE - ONE RECORD PER COMPARISON   *
+000260*                FOR THE REVIEW TRAIL, TAGGED WITH THE RUN'S   *
+000270*                JOB ID AND TIMESTAMP. ALSO RESET RESULT AT    *
+000280*                THE TOP OF EACH RECORD - IT WAS CARRYING OVER *
+000290*                FROM THE PRIOR RECORD WHEN VALIDATE-LENGTHS   *
+000300*                HAD NO REASON TO CHANGE IT.                   *
+000310* 2026-08-09 DS  ADDED A CANDIDATE END-STR LIST (UP TO 5 PER     *
+000320*                TRANSACTION) SO ONE RECORD CAN CHECK STR        *
+000330*                AGAINST SEVERAL CANDIDATES AND REPORT WHICH,    *
+000340*                IF ANY, MATCHED.                                *
+000350* 2026-08-09 DS  REVIEW FIXES: AUDITFILE NOW OPENS EXTEND LIKE   *
+000360*                CKPTFILE SO A RESTART DOES NOT TRUNCATE IT; THE *
+000370*                CANDIDATE LOOP IS BOUNDED AT THE TABLE SIZE; A  *
+000380*                CANDIDATE LIST WHERE EVERY ENTRY IS OVERSIZED   *
+000390*                NOW REPORTS RESULT=2 INSTEAD OF A FALSE NO-     *
+000400*                MATCH; THE AUDIT RECORD NOW CARRIES THE         *
+000410*                MATCHED CANDIDATE'S OWN VALUE/LENGTH AND A      *
+000420*                CANDIDATE COUNT; AND WS-CKPT-INTERVAL CAN NOW   *
+000430*                BE OVERRIDDEN BY A COMMAND-LINE PARM INSTEAD    *
+000440*                OF A RECOMPILE.                                 *
+000450* 2026-08-09 DS  A TRANSACTION WITH NO CANDIDATE LIST AND NO     *
+000460*                SINGLE END-STR CAN NOW HAVE ITS END-STR LOOKED  *
+000470*                UP ON THE STRPATF PATTERN TABLE (LOADED ONCE AT *
+000480*                STARTUP BY 1400-LOAD-PATTERN-TABLE) INSTEAD OF  *
+000490*                SUPPLYING ONE ITSELF. CKPTFILE IS NOW EMPTIED   *
+000500*                AT A CLEAN END OF RUN (9100-CLEAR-CKPTFILE) SO  *
+000510*                A LATER, UNRELATED RUN DOES NOT INHERIT         *
+000520*                YESTERDAY'S CHECKPOINTS. 2050-LOAD-WORK-FIELDS  *
+000530*                NOW REJECTS A STR/END-STR LENGTH OF ZERO OR     *
+000540*                OVER 100 BEFORE IT CAN DRIVE THE VARIABLE-      *
+000550*                LENGTH WORK AREAS OUT OF BOUNDS. THE CHECKPOINT *
+000560*                INTERVAL OVERRIDE NOW COMES IN AS A PROPER JCL  *
+000570*                EXEC PARM (LS-PARM-AREA) INSTEAD OF A COMMAND-  *
+000580*                LINE ACCEPT, AND IS VALIDATED NUMERIC AND       *
+000590*                GREATER THAN ZERO BEFORE USE AS A DIVISOR.      *
+000600*-----------------------------------------------------------*
+000610 ENVIRONMENT DIVISION.
+000620 CONFIGURATION SECTION.
+000630 SOURCE-COMPUTER.   IBM-370.
+000640 OBJECT-COMPUTER.   IBM-370.
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT TRANFILE  ASSIGN TO "TRANFILE"
+000680            ORGANIZATION IS LINE SEQUENTIAL
+000690            FILE STATUS IS WS-TRANFILE-STATUS.
+000700     SELECT CKPTFILE  ASSIGN TO "CKPTFILE"
+000710            ORGANIZATION IS LINE SEQUENTIAL
+000720            FILE STATUS IS WS-CKPTFILE-STATUS.
+000730     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+000740            ORGANIZATION IS LINE SEQUENTIAL
+000750            FILE STATUS IS WS-AUDITFILE-STATUS.
+000760     SELECT STRPATF   ASSIGN TO "STRPATF"
+000770            ORGANIZATION IS INDEXED
+000780            ACCESS MODE IS SEQUENTIAL
+000790            RECORD KEY IS PAT-KEY
+000800            FILE STATUS IS WS-STRPATF-STATUS.
+000810*
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  TRANFILE
+000850     RECORD CONTAINS 725 CHARACTERS.
+000860 01  TRAN-RECORD.
+000870     05  TR-STR-LENGTH           PIC 9(03).
+000880     05  TR-STR-VALUE            PIC X(100).
+000890     05  TR-END-LENGTH           PIC 9(03).
+000900     05  TR-END-VALUE            PIC X(100).
+000910     05  TR-CASE-SW              PIC X(01).
+000920     05  TR-MODE-SW              PIC X(01).
+000930     05  TR-CANDIDATE-COUNT      PIC 9(02).
+000940     05  TR-CANDIDATES           OCCURS 5 TIMES.
+000950         10  TR-CAND-LENGTH      PIC 9(03).
+000960         10  TR-CAND-VALUE       PIC X(100).
+000970*
+000980 FD  CKPTFILE
+000990     RECORD CONTAINS 7 CHARACTERS.
+001000 01  CKPT-RECORD.
+001010     05  CKPT-REC-NO             PIC 9(07).
+001020*
+001030 FD  AUDITFILE
+001040     RECORD CONTAINS 247 CHARACTERS.
+001050 01  AUDIT-RECORD.
+001060     05  AUD-JOB-ID              PIC X(08).
+001070     05  AUD-TIMESTAMP           PIC X(21).
+001080     05  AUD-REC-NO              PIC 9(07).
+001090     05  AUD-STR-LENGTH          PIC 9(03).
+001100     05  AUD-STR-VALUE           PIC X(100).
+001110     05  AUD-END-LENGTH          PIC 9(03).
+001120     05  AUD-END-VALUE           PIC X(100).
+001130     05  AUD-RESULT              PIC 9(01).
+001140     05  AUD-MATCH-INDEX         PIC 9(02).
+001150     05  AUD-CANDIDATE-COUNT     PIC 9(02).
+001160*
+001170 FD  STRPATF.
+001180     COPY PATFLDS.
+001190*
+001200 WORKING-STORAGE SECTION.
+001210*-----------------------------------------------------------*
+001220* THE VARIABLE-LENGTH STR AND END-STR WORKING STORAGE        *
+001230* GROUPS - THE FIELDS THE COMPARE LOGIC ACTUALLY OPERATES ON.*
+001240*-----------------------------------------------------------*
+001250     COPY STRFLDS.
+001260*
+001270 01  RESULT                      PIC 9 VALUE 1.
+001280*
+001290 01  WS-SWITCHES.
+001300     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+001310         88  WS-EOF-YES                     VALUE 'Y'.
+001320         88  WS-EOF-NO                      VALUE 'N'.
+001330     05  WS-CASE-SW              PIC X(01) VALUE 'N'.
+001340         88  WS-CASE-SENSITIVE              VALUE 'Y'.
+001350         88  WS-CASE-INSENSITIVE            VALUE 'N'.
+001360     05  WS-MODE-SW              PIC X(01) VALUE 'E'.
+001370         88  WS-MODE-ENDS-WITH              VALUE 'E'.
+001380         88  WS-MODE-STARTS-WITH            VALUE 'S'.
+001390     05  WS-PATTERN-MODE-SW      PIC X(01) VALUE 'N'.
+001400         88  WS-PATTERN-MODE-YES            VALUE 'Y'.
+001410         88  WS-PATTERN-MODE-NO             VALUE 'N'.
+001420     05  WS-LENGTH-ERROR-SW      PIC X(01) VALUE 'N'.
+001430         88  WS-LENGTH-ERROR-YES            VALUE 'Y'.
+001440*
+001450 01  WS-FILE-STATUSES.
+001460     05  WS-TRANFILE-STATUS      PIC X(02) VALUE SPACES.
+001470         88  WS-TRANFILE-OK                 VALUE '00'.
+001480         88  WS-TRANFILE-EOF                VALUE '10'.
+001490     05  WS-CKPTFILE-STATUS      PIC X(02) VALUE SPACES.
+001500         88  WS-CKPTFILE-OK                 VALUE '00'.
+001510         88  WS-CKPTFILE-EOF                VALUE '10'.
+001520         88  WS-CKPTFILE-NOT-FOUND          VALUE '35'.
+001530     05  WS-AUDITFILE-STATUS     PIC X(02) VALUE SPACES.
+001540         88  WS-AUDITFILE-OK                VALUE '00'.
+001550     05  WS-STRPATF-STATUS       PIC X(02) VALUE SPACES.
+001560         88  WS-STRPATF-OK                  VALUE '00'.
+001570         88  WS-STRPATF-EOF                 VALUE '10'.
+001580         88  WS-STRPATF-FILE-NOT-FOUND      VALUE '35'.
+001590*
+001600*-----------------------------------------------------------*
+001610* AUDIT TRAIL IDENTIFICATION - STAMPED ON EVERY AUDIT RECORD *
+001620* SO A REVIEWER CAN TELL WHICH RUN A COMPARISON CAME FROM.   *
+001630*-----------------------------------------------------------*
+001640 01  WS-RUN-INFO.
+001650     05  WS-JOB-ID               PIC X(08) VALUE 'STREND01'.
+001660     05  WS-RUN-TIMESTAMP        PIC X(21) VALUE SPACES.
+001670*
+001680 77  WS-I                        PIC 9(03) COMP.
+001690 77  WS-REC-COUNT                PIC 9(07) COMP VALUE 0.
+001695 77  WS-RUN-REC-COUNT            PIC 9(07) COMP VALUE 0.
+001700 77  WS-MATCH-COUNT              PIC 9(07) COMP VALUE 0.
+001710 77  WS-NOMATCH-COUNT            PIC 9(07) COMP VALUE 0.
+001720 77  WS-ERROR-COUNT              PIC 9(07) COMP VALUE 0.
+001730*-----------------------------------------------------------*
+001740* CHECKPOINT/RESTART CONTROLS. THE INTERVAL DEFAULTS TO 1000 *
+001750* BUT CAN BE OVERRIDDEN AT RUN TIME BY PASSING THE DESIRED    *
+001760* INTERVAL AS A PARM ON THE EXEC STATEMENT (JCL PARM=), PICKED*
+001770* UP THROUGH LS-PARM-AREA, SO OPERATIONS CAN TUNE IT WITHOUT  *
+001780* A RECOMPILE. WS-CKPT-PARM-RAW IS ZERO-FILLED BEFORE THE     *
+001790* INCOMING PARM TEXT IS OVERLAID ONTO ITS RIGHTMOST BYTES, SO *
+001800* A SHORT PARM (E.G. '500') RIGHT-JUSTIFIES WITH LEADING      *
+001810* ZEROS INSTEAD OF LEAVING EMBEDDED SPACES THAT WOULD FAIL    *
+001820* THE IS NUMERIC TEST.                                        *
+001830*-----------------------------------------------------------*
+001840 77  WS-CKPT-INTERVAL            PIC 9(05) COMP VALUE 1000.
+001850 77  WS-CKPT-INTERVAL-PARM       PIC 9(05) VALUE ZEROS.
+001860 77  WS-CKPT-PARM-RAW            PIC X(05) VALUE '00000'.
+001870 77  WS-CKPT-PARM-START          PIC 9(02) COMP VALUE 0.
+001880 77  WS-RESTART-REC-NO           PIC 9(07) COMP VALUE 0.
+001890 77  WS-SKIP-COUNT               PIC 9(07) COMP VALUE 0.
+001900 77  WS-CKPT-QUOTIENT            PIC 9(07) COMP VALUE 0.
+001910 77  WS-CKPT-REMAINDER           PIC 9(05) COMP VALUE 0.
+001920*-----------------------------------------------------------*
+001930* CANDIDATE-LIST CONTROLS - WHEN A TRANSACTION CARRIES MORE  *
+001940* THAN ONE CANDIDATE END-STR, WS-MATCH-INDEX TELLS WHICH ONE *
+001950* (1-5) MATCHED, OR ZERO IF NONE DID.                        *
+001960*-----------------------------------------------------------*
+001970 77  WS-CAND-I                   PIC 9(02) COMP VALUE 0.
+001980 77  WS-MATCH-INDEX              PIC 9(02) COMP VALUE 0.
+001990 77  WS-CAND-TRIED-COUNT         PIC 9(02) COMP VALUE 0.
+002000*-----------------------------------------------------------*
+002010* IN-MEMORY COPY OF THE STRPATF KNOWN-PATTERN REFERENCE FILE *
+002020* (MAINTAINED BY STRPATMT), LOADED ONCE AT STARTUP. A        *
+002030* TRANSACTION THAT ARRIVES WITH NO CANDIDATE LIST AND NO     *
+002040* SINGLE END-STR (TR-END-LENGTH = 0) IS CHECKED AGAINST THIS *
+002050* TABLE INSTEAD, SO THE SITE-CONTROLLED SUFFIX/PREFIX LIST   *
+002060* CAN BE KEPT CURRENT THROUGH STRPATMT WITHOUT A CHANGE TO   *
+002070* THIS PROGRAM.                                              *
+002080*-----------------------------------------------------------*
+002090 01  WS-PATTERN-TABLE.
+002100     05  WS-PAT-COUNT            PIC 9(04) COMP VALUE 0.
+002110     05  WS-PAT-ENTRY            OCCURS 99 TIMES.
+002120         10  WS-PAT-LENGTH       PIC 9(03).
+002130         10  WS-PAT-VALUE        PIC X(100).
+002140         10  WS-PAT-TYPE-SW      PIC X(01).
+002150             88  WS-PAT-ENDS-WITH        VALUE 'E'.
+002160             88  WS-PAT-STARTS-WITH      VALUE 'S'.
+002161         10  WS-PAT-CASE-SW      PIC X(01).
+002162             88  WS-PAT-CASE-SENSITIVE   VALUE 'Y'.
+002163             88  WS-PAT-CASE-INSENSITIVE VALUE 'N'.
+002170 77  WS-PAT-I                    PIC 9(03) COMP VALUE 0.
+002180 77  WS-PAT-TRIMMED-LEN          PIC 9(03) COMP VALUE 0.
+002181 77  WS-SAVE-CASE-SW             PIC X(01) VALUE SPACES.
+002190*
+002200*-----------------------------------------------------------*
+002210* LINKAGE SECTION - LS-PARM-AREA RECEIVES THE JCL EXEC PARM=  *
+002220* TEXT, THE WAY THE OPERATING SYSTEM PASSES A PARM TO A       *
+002230* BATCH PROGRAM ON THIS PLATFORM. LS-PARM-LENGTH IS THE       *
+002240* NUMBER OF BYTES OF LS-PARM-TEXT THAT ARE ACTUALLY PRESENT.  *
+002250*-----------------------------------------------------------*
+002260 LINKAGE SECTION.
+002270 01  LS-PARM-AREA.
+002280     05  LS-PARM-LENGTH          PIC S9(04) COMP.
+002290     05  LS-PARM-TEXT            PIC X(05).
+002300*
+002310 PROCEDURE DIVISION USING LS-PARM-AREA.
+002320*-----------------------------------------------------------*
+002330* 0000-MAINLINE                                              *
+002340*-----------------------------------------------------------*
+002350 0000-MAINLINE.
+002360     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+002370     PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+002380             UNTIL WS-EOF-YES.
+002390     PERFORM 8000-CONTROL-REPORT  THRU 8000-EXIT.
+002400     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+002410     STOP RUN.
+002420*
+002430*-----------------------------------------------------------*
+002440* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.           *
+002450*-----------------------------------------------------------*
+002460 1000-INITIALIZE.
+002470     MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+002480     PERFORM 1050-GET-CKPT-INTERVAL THRU 1050-EXIT.
+002490     PERFORM 1400-LOAD-PATTERN-TABLE THRU 1400-EXIT.
+002500     OPEN INPUT TRANFILE.
+002510     IF NOT WS-TRANFILE-OK
+002520         DISPLAY 'STRINGENDSWITH - OPEN ERROR ON TRANFILE '
+002530                 WS-TRANFILE-STATUS
+002540         MOVE 'Y' TO WS-EOF-SW
+002550     ELSE
+002560         PERFORM 1100-GET-RESTART-POINT THRU 1100-EXIT
+002570         IF WS-RESTART-REC-NO > 0
+002580             PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+002590         END-IF
+002600         PERFORM 1300-OPEN-CKPTFILE-OUT THRU 1300-EXIT
+002610         PERFORM 1350-OPEN-AUDITFILE-OUT THRU 1350-EXIT
+002620         PERFORM 2100-READ-TRANFILE THRU 2100-EXIT
+002630     END-IF.
+002640 1000-EXIT.
+002650     EXIT.
+002660*
+002670*-----------------------------------------------------------*
+002680* 1050-GET-CKPT-INTERVAL - PICK UP AN OPTIONAL CHECKPOINT     *
+002690* INTERVAL OVERRIDE FROM THE EXEC PARM. IF NONE WAS SUPPLIED, *
+002700* OR IT IS NOT A VALID NON-ZERO NUMBER, THE COMPILED-IN       *
+002710* DEFAULT OF 1000 IS LEFT STANDING.                           *
+002720*-----------------------------------------------------------*
+002730 1050-GET-CKPT-INTERVAL.
+002740     IF LS-PARM-LENGTH > 0 AND LS-PARM-LENGTH <= 5
+002750         COMPUTE WS-CKPT-PARM-START = 6 - LS-PARM-LENGTH
+002760         MOVE LS-PARM-TEXT (1:LS-PARM-LENGTH)
+002770             TO WS-CKPT-PARM-RAW (WS-CKPT-PARM-START:
+002780                                  LS-PARM-LENGTH)
+002790         IF WS-CKPT-PARM-RAW IS NUMERIC
+002800             MOVE WS-CKPT-PARM-RAW TO WS-CKPT-INTERVAL-PARM
+002810             IF WS-CKPT-INTERVAL-PARM > ZERO
+002820                 MOVE WS-CKPT-INTERVAL-PARM TO WS-CKPT-INTERVAL
+002830             END-IF
+002840         END-IF
+002850     END-IF.
+002860 1050-EXIT.
+002870     EXIT.
+002880*
+002890*-----------------------------------------------------------*
+002900* 1100-GET-RESTART-POINT - IF A CHECKPOINT FILE SURVIVES     *
+002910* FROM A PRIOR RUN, READ IT TO THE END TO PICK UP THE LAST   *
+002920* RECORD NUMBER CHECKPOINTED.                                 *
+002930*-----------------------------------------------------------*
+002940 1100-GET-RESTART-POINT.
+002950     OPEN INPUT CKPTFILE.
+002960     IF WS-CKPTFILE-OK
+002970         PERFORM 1110-READ-CKPT-RECORD THRU 1110-EXIT
+002980                 UNTIL WS-CKPTFILE-EOF
+002990         CLOSE CKPTFILE
+003000     END-IF.
+003010 1100-EXIT.
+003020     EXIT.
+003030*
+003040 1110-READ-CKPT-RECORD.
+003050     READ CKPTFILE
+003060         AT END
+003070             CONTINUE
+003080         NOT AT END
+003090             MOVE CKPT-REC-NO TO WS-RESTART-REC-NO
+003100     END-READ.
+003110 1110-EXIT.
+003120     EXIT.
+003130*
+003140*-----------------------------------------------------------*
+003150* 1200-SKIP-TO-CHECKPOINT - RE-RUN AFTER AN ABEND. READ AND  *
+003160* DISCARD THE RECORDS ALREADY CHECKPOINTED ON THE PRIOR RUN  *
+003170* SO THEY ARE NOT REPROCESSED.                                *
+003180*-----------------------------------------------------------*
+003190 1200-SKIP-TO-CHECKPOINT.
+003200     PERFORM 2100-READ-TRANFILE THRU 2100-EXIT
+003210             VARYING WS-SKIP-COUNT FROM 1 BY 1
+003220             UNTIL WS-SKIP-COUNT > WS-RESTART-REC-NO
+003230             OR WS-EOF-YES.
+003240     MOVE WS-RESTART-REC-NO TO WS-REC-COUNT.
+003250 1200-EXIT.
+003260     EXIT.
+003270*
+003280*-----------------------------------------------------------*
+003290* 1300-OPEN-CKPTFILE-OUT - OPEN THE CHECKPOINT FILE FOR      *
+003300* OUTPUT, EXTENDING A SURVIVING FILE RATHER THAN LOSING THE  *
+003310* CHECKPOINT HISTORY FROM THE RUN THAT ABENDED.               *
+003320*-----------------------------------------------------------*
+003330 1300-OPEN-CKPTFILE-OUT.
+003340     OPEN EXTEND CKPTFILE.
+003350     IF NOT WS-CKPTFILE-OK
+003360         OPEN OUTPUT CKPTFILE
+003370     END-IF.
+003380 1300-EXIT.
+003390     EXIT.
+003400*
+003410*-----------------------------------------------------------*
+003420* 1350-OPEN-AUDITFILE-OUT - OPEN THE AUDIT TRAIL FOR OUTPUT, *
+003430* EXTENDING A SURVIVING FILE SO A JCL RE-RUN AFTER AN ABEND  *
+003440* DOES NOT TRUNCATE AWAY THE AUDIT RECORDS ALREADY WRITTEN   *
+003450* ON THE RUN THAT ABENDED - THE SAME RULE AS CKPTFILE.       *
+003460*-----------------------------------------------------------*
+003470 1350-OPEN-AUDITFILE-OUT.
+003480     OPEN EXTEND AUDITFILE.
+003490     IF NOT WS-AUDITFILE-OK
+003500         OPEN OUTPUT AUDITFILE
+003510     END-IF.
+003520 1350-EXIT.
+003530     EXIT.
+003540*
+003550*-----------------------------------------------------------*
+003560* 1400-LOAD-PATTERN-TABLE - READ THE STRPATF KNOWN-PATTERN    *
+003570* REFERENCE FILE ONCE AT STARTUP INTO WS-PATTERN-TABLE. IF    *
+003580* STRPATF IS NOT AVAILABLE THE TABLE IS SIMPLY LEFT EMPTY -   *
+003590* A TRANSACTION THAT DEPENDS ON THE PATTERN LOOKUP THEN       *
+003600* REPORTS NO MATCH RATHER THAN FAILING THE RUN.               *
+003610*-----------------------------------------------------------*
+003620 1400-LOAD-PATTERN-TABLE.
+003630     OPEN INPUT STRPATF.
+003640     IF WS-STRPATF-OK
+003650         PERFORM 1410-LOAD-ONE-PATTERN THRU 1410-EXIT
+003660                 UNTIL WS-STRPATF-EOF
+003670                 OR WS-PAT-COUNT > 98
+003680         CLOSE STRPATF
+003690     ELSE
+003700         DISPLAY 'STRINGENDSWITH - STRPATF NOT AVAILABLE, '
+003710                 'PATTERN LOOKUP TABLE IS EMPTY - STATUS '
+003720                 WS-STRPATF-STATUS
+003730     END-IF.
+003740 1400-EXIT.
+003750     EXIT.
+003760*
+003770 1410-LOAD-ONE-PATTERN.
+003780     READ STRPATF NEXT RECORD
+003790         AT END
+003800             MOVE '10' TO WS-STRPATF-STATUS
+003810         NOT AT END
+003820             IF PAT-PATTERN NOT = SPACES
+003830                 PERFORM 1420-STORE-PATTERN THRU 1420-EXIT
+003840             END-IF
+003850     END-READ.
+003860 1410-EXIT.
+003870     EXIT.
+003880*
+003890 1420-STORE-PATTERN.
+003900     ADD 1 TO WS-PAT-COUNT.
+003910     COMPUTE WS-PAT-TRIMMED-LEN =
+003920             FUNCTION LENGTH (FUNCTION TRIM (PAT-PATTERN)).
+003930     MOVE WS-PAT-TRIMMED-LEN  TO WS-PAT-LENGTH   (WS-PAT-COUNT).
+003940     MOVE PAT-PATTERN         TO WS-PAT-VALUE     (WS-PAT-COUNT).
+003950     MOVE PAT-TYPE            TO WS-PAT-TYPE-SW   (WS-PAT-COUNT).
+003951     MOVE PAT-CASE-SW         TO WS-PAT-CASE-SW   (WS-PAT-COUNT).
+003960 1420-EXIT.
+003970     EXIT.
+003980*
+003990*-----------------------------------------------------------*
+004000* 2000-PROCESS-RECORD - COMPARE ONE PAIR AND SHOW THE RESULT.*
+004010*-----------------------------------------------------------*
+004020 2000-PROCESS-RECORD.
+004030     ADD 1 TO WS-REC-COUNT.
+004031     ADD 1 TO WS-RUN-REC-COUNT.
+004040     MOVE 1 TO RESULT.
+004050     MOVE 0 TO WS-MATCH-INDEX.
+004060     MOVE 'N' TO WS-PATTERN-MODE-SW.
+004070     MOVE 'N' TO WS-LENGTH-ERROR-SW.
+004080     PERFORM 2050-LOAD-WORK-FIELDS THRU 2050-EXIT.
+004090     IF NOT WS-LENGTH-ERROR-YES
+004100         IF TR-CANDIDATE-COUNT > 0
+004110             PERFORM 2400-CHECK-CANDIDATE-LIST THRU 2400-EXIT
+004120         ELSE
+004130             PERFORM 2200-CHECK-SINGLE-END-STR THRU 2200-EXIT
+004140         END-IF
+004150     END-IF.
+004160*
+004170     EVALUATE RESULT
+004180         WHEN 1
+004190             ADD 1 TO WS-MATCH-COUNT
+004200         WHEN 0
+004210             ADD 1 TO WS-NOMATCH-COUNT
+004220         WHEN OTHER
+004230             ADD 1 TO WS-ERROR-COUNT
+004240     END-EVALUATE.
+004250*
+004260     PERFORM 2900-DISPLAY-RESULT THRU 2900-EXIT.
+004270*
+004280     PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT.
+004290*
+004300     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+004310         GIVING WS-CKPT-QUOTIENT
+004320         REMAINDER WS-CKPT-REMAINDER.
+004330     IF WS-CKPT-REMAINDER = 0
+004340         PERFORM 6000-CHECKPOINT THRU 6000-EXIT
+004350     END-IF.
+004360*
+004370     PERFORM 2100-READ-TRANFILE THRU 2100-EXIT.
+004380 2000-EXIT.
+004390     EXIT.
+004400*
+004410*-----------------------------------------------------------*
+004420* 2050-LOAD-WORK-FIELDS - MOVE THE CURRENT TRANSACTION'S     *
+004430* STR / END-STR VALUES INTO THE VARIABLE-LENGTH WORK AREAS.  *
+004440* TR-STR-LENGTH AND TR-END-LENGTH ARE PIC 9(03) AND SO CAN    *
+004450* CARRY A VALUE AS HIGH AS 999, BUT WS-STR/WS-END (STRFLDS)   *
+004460* ONLY OCCUR UP TO 100 TIMES - A LENGTH ABOVE 100 IS REJECTED *
+004470* HERE, BEFORE IT CAN DRIVE THE OCCURS DEPENDING ON TABLES OR *
+004480* SUBSCRIPT INTO THEM. A ZERO TR-STR-LENGTH IS ALSO REJECTED -*
+004490* THERE IS NOTHING TO COMPARE, AND A REFERENCE MODIFICATION   *
+004500* LENGTH OF ZERO ON TR-STR-VALUE WOULD BE INVALID. A ZERO     *
+004510* TR-END-LENGTH IS LEFT ALONE - IT IS THE SIGNAL TO LOOK THE   *
+004520* END-STR UP ON THE PATTERN TABLE INSTEAD (2500).             *
+004530*-----------------------------------------------------------*
+004540 2050-LOAD-WORK-FIELDS.
+004550     MOVE TR-CASE-SW    TO WS-CASE-SW.
+004560     MOVE TR-MODE-SW    TO WS-MODE-SW.
+004570     IF TR-STR-LENGTH = 0 OR TR-STR-LENGTH > 100
+004580        OR TR-END-LENGTH > 100
+004590         MOVE 'Y' TO WS-LENGTH-ERROR-SW
+004600         MOVE 2   TO RESULT
+004610         MOVE 0   TO STR-LENGTH
+004620         MOVE 0   TO E-LENGTH
+004630     ELSE
+004640         MOVE TR-STR-LENGTH TO STR-LENGTH
+004650         MOVE TR-END-LENGTH TO E-LENGTH
+004660         PERFORM 2060-LOAD-STR-BYTE THRU 2060-EXIT
+004670                 VARYING WS-I FROM 1 BY 1
+004680                 UNTIL WS-I > STR-LENGTH
+004690         PERFORM 2070-LOAD-END-BYTE THRU 2070-EXIT
+004700                 VARYING WS-I FROM 1 BY 1
+004710                 UNTIL WS-I > E-LENGTH
+004720     END-IF.
+004730 2050-EXIT.
+004740     EXIT.
+004750*
+004760 2060-LOAD-STR-BYTE.
+004770     MOVE TR-STR-VALUE (WS-I:1) TO WS-STR (WS-I).
+004780 2060-EXIT.
+004790     EXIT.
+004800*
+004810 2070-LOAD-END-BYTE.
+004820     MOVE TR-END-VALUE (WS-I:1) TO WS-END (WS-I).
+004830 2070-EXIT.
+004840     EXIT.
+004850*
+004860*-----------------------------------------------------------*
+004870* 2100-READ-TRANFILE - READ THE NEXT TRANSACTION RECORD.     *
+004880*-----------------------------------------------------------*
+004890 2100-READ-TRANFILE.
+004900     READ TRANFILE
+004910         AT END
+004920             MOVE 'Y' TO WS-EOF-SW
+004930     END-READ.
+004940 2100-EXIT.
+004950     EXIT.
+004960*
+004970*-----------------------------------------------------------*
+004980* 2900-DISPLAY-RESULT - SHOW A ONE-LINE SUMMARY OF THE         *
+004990* COMPARISON JUST PERFORMED. A LENGTH ERROR GETS ITS OWN,      *
+005000* SIMPLE LINE - STR-LENGTH/E-LENGTH ARE NOT TRUSTWORTHY FOR    *
+005010* REFERENCE MODIFICATION WHEN WS-LENGTH-ERROR-YES.             *
+005020*-----------------------------------------------------------*
+005030 2900-DISPLAY-RESULT.
+005040     IF WS-LENGTH-ERROR-YES
+005050         DISPLAY 'REC ' WS-REC-COUNT SPACE
+005060                'RESULT=2 (MALFORMED - STR/END-STR LENGTH '
+005070                'OUT OF RANGE)'
+005080     ELSE
+005090         IF TR-CANDIDATE-COUNT > 0
+005100             PERFORM 2910-DISPLAY-CANDIDATE-RESULT THRU 2910-EXIT
+005110         ELSE
+005120             PERFORM 2920-DISPLAY-SINGLE-RESULT THRU 2920-EXIT
+005130         END-IF
+005140     END-IF.
+005150 2900-EXIT.
+005160     EXIT.
+005170*
+005180 2910-DISPLAY-CANDIDATE-RESULT.
+005190     DISPLAY 'REC ' WS-REC-COUNT SPACE
+005200             'STR=' TR-STR-VALUE (1:STR-LENGTH) SPACE
+005210             'CANDIDATES=' TR-CANDIDATE-COUNT SPACE
+005220             'MATCHED=' WS-MATCH-INDEX SPACE
+005230             'RESULT=' RESULT.
+005240 2910-EXIT.
+005250     EXIT.
+005260*
+005270 2920-DISPLAY-SINGLE-RESULT.
+005280     IF WS-PATTERN-MODE-YES
+005290         DISPLAY 'REC ' WS-REC-COUNT SPACE
+005300                 'STR=' TR-STR-VALUE (1:STR-LENGTH) SPACE
+005310                 'PATTERN-LOOKUP=Y' SPACE
+005320                 'MATCHED=' WS-MATCH-INDEX SPACE
+005330                 'RESULT=' RESULT
+005340     ELSE
+005350         DISPLAY 'REC ' WS-REC-COUNT SPACE
+005360                 'STR=' TR-STR-VALUE (1:STR-LENGTH) SPACE
+005370                 'END-STR=' TR-END-VALUE (1:E-LENGTH) SPACE
+005380                 'RESULT=' RESULT
+005390     END-IF.
+005400 2920-EXIT.
+005410     EXIT.
+005420*
+005430*-----------------------------------------------------------*
+005440* 2200-CHECK-SINGLE-END-STR - A TRANSACTION WITH NO CANDIDATE *
+005450* LIST EITHER SUPPLIED ITS OWN END-STR OR, IF TR-END-LENGTH   *
+005460* CAME IN ZERO, WANTS IT LOOKED UP ON THE PATTERN TABLE.      *
+005470*-----------------------------------------------------------*
+005480 2200-CHECK-SINGLE-END-STR.
+005490     IF TR-END-LENGTH = 0
+005500         MOVE 'Y' TO WS-PATTERN-MODE-SW
+005510         PERFORM 2500-CHECK-AGAINST-PATTERNS THRU 2500-EXIT
+005520     ELSE
+005530         PERFORM 3000-VALIDATE-LENGTHS THRU 3000-EXIT
+005540         IF RESULT NOT = 2
+005550             IF WS-MODE-STARTS-WITH
+005560                 PERFORM 5000-CHECK-STARTS-WITH THRU 5000-EXIT
+005570             ELSE
+005580                 PERFORM 4000-CHECK-ENDS-WITH THRU 4000-EXIT
+005590             END-IF
+005600         END-IF
+005610     END-IF.
+005620 2200-EXIT.
+005630     EXIT.
+005640*
+005650*-----------------------------------------------------------*
+005660* 3000-VALIDATE-LENGTHS - E-LENGTH MUST FIT WITHIN           *
+005670* STR-LENGTH OR THE BYTE-WISE COMPARE WOULD REACH BELOW THE  *
+005680* LOW OCCURS BOUND OF WS-STR. RESULT OF 2 MEANS "MALFORMED", *
+005690* DISTINCT FROM THE 0/1 MATCH RESULT CODES.                  *
+005700*-----------------------------------------------------------*
+005710 3000-VALIDATE-LENGTHS.
+005720     IF E-LENGTH > STR-LENGTH
+005730         MOVE 2 TO RESULT
+005740     END-IF.
+005750 3000-EXIT.
+005760     EXIT.
+005770*
+005780*-----------------------------------------------------------*
+005790* 2400-CHECK-CANDIDATE-LIST - STR CAME WITH A LIST OF         *
+005800* CANDIDATE END-STR VALUES INSTEAD OF A SINGLE ONE. CHECK     *
+005810* THEM IN ORDER AND STOP AT THE FIRST ONE THAT MATCHES. A     *
+005820* CANDIDATE THAT IS EMPTY OR LONGER THAN STR IS SKIPPED       *
+005830* RATHER THAN FAILING THE WHOLE RECORD - UNLESS NONE OF THEM  *
+005840* FIT, IN WHICH CASE THE RECORD IS MALFORMED (RESULT=2), THE  *
+005850* SAME AS A SINGLE OVERSIZED END-STR. THE LOOP NEVER GOES     *
+005860* PAST SUBSCRIPT 5 - THE SIZE OF TR-CANDIDATES - EVEN IF      *
+005870* TR-CANDIDATE-COUNT WAS MISKEYED HIGHER THAN THE TABLE HOLDS.*
+005880*-----------------------------------------------------------*
+005890 2400-CHECK-CANDIDATE-LIST.
+005900     MOVE 0 TO WS-CAND-TRIED-COUNT.
+005910     PERFORM 2410-CHECK-ONE-CANDIDATE THRU 2410-EXIT
+005920             VARYING WS-CAND-I FROM 1 BY 1
+005930             UNTIL WS-CAND-I > TR-CANDIDATE-COUNT
+005940             OR WS-CAND-I > 5
+005950             OR WS-MATCH-INDEX NOT = 0.
+005960     IF WS-CAND-TRIED-COUNT = 0
+005970         MOVE 2 TO RESULT
+005980     ELSE
+005990         IF WS-MATCH-INDEX = 0
+006000             MOVE 0 TO RESULT
+006010         ELSE
+006020             MOVE 1 TO RESULT
+006030         END-IF
+006040     END-IF.
+006050 2400-EXIT.
+006060     EXIT.
+006070*
+006080 2410-CHECK-ONE-CANDIDATE.
+006090     IF TR-CAND-LENGTH (WS-CAND-I) > 0
+006091        AND TR-CAND-LENGTH (WS-CAND-I) <= STR-LENGTH
+006100         ADD 1 TO WS-CAND-TRIED-COUNT
+006110         MOVE TR-CAND-LENGTH (WS-CAND-I) TO E-LENGTH
+006120         MOVE 1 TO RESULT
+006130         PERFORM 2420-LOAD-CAND-BYTE THRU 2420-EXIT
+006140                 VARYING WS-I FROM 1 BY 1
+006150                 UNTIL WS-I > E-LENGTH
+006160         IF WS-MODE-STARTS-WITH
+006170             PERFORM 5000-CHECK-STARTS-WITH THRU 5000-EXIT
+006180         ELSE
+006190             PERFORM 4000-CHECK-ENDS-WITH   THRU 4000-EXIT
+006200         END-IF
+006210         IF RESULT = 1
+006220             MOVE WS-CAND-I TO WS-MATCH-INDEX
+006230         END-IF
+006240     END-IF.
+006250 2410-EXIT.
+006260     EXIT.
+006270*
+006280 2420-LOAD-CAND-BYTE.
+006290     MOVE TR-CAND-VALUE (WS-CAND-I) (WS-I:1) TO WS-END (WS-I).
+006300 2420-EXIT.
+006310     EXIT.
+006320*
+006330*-----------------------------------------------------------*
+006340* 2500-CHECK-AGAINST-PATTERNS - TR-END-LENGTH CAME IN ZERO,   *
+006350* SO THE TRANSACTION WANTS ITS END-STR LOOKED UP ON THE       *
+006360* SITE-CONTROLLED PATTERN TABLE INSTEAD OF SUPPLYING ONE OF    *
+006370* ITS OWN. ONLY PATTERNS WHOSE TYPE (ENDS-WITH/STARTS-WITH)    *
+006380* MATCHES THE TRANSACTION'S OWN TR-MODE-SW ARE TRIED, IN       *
+006390* TABLE ORDER, STOPPING AT THE FIRST MATCH. EACH PATTERN'S OWN *
+006400* PAT-CASE-SW (SET BY THE PATTERN OWNER THROUGH STRPATMT)      *
+006401* CONTROLS CASE SENSITIVITY FOR THAT PATTERN, NOT THE          *
+006402* TRANSACTION'S TR-CASE-SW - PATTERN-TABLE LOOKUP IS THE ONE    *
+006403* MODE WHERE THE TRANSACTION DOES NOT SUPPLY ITS OWN END-STR,  *
+006404* SO IT MAKES SENSE FOR THE SITE-CONTROLLED PATTERN TO ALSO    *
+006405* CONTROL HOW IT IS COMPARED.                                  *
+006420*-----------------------------------------------------------*
+006430 2500-CHECK-AGAINST-PATTERNS.
+006440     MOVE 0 TO RESULT.
+006450     PERFORM 2510-CHECK-ONE-PATTERN THRU 2510-EXIT
+006460             VARYING WS-PAT-I FROM 1 BY 1
+006470             UNTIL WS-PAT-I > WS-PAT-COUNT
+006480             OR WS-MATCH-INDEX NOT = 0.
+006490 2500-EXIT.
+006500     EXIT.
+006510*
+006520 2510-CHECK-ONE-PATTERN.
+006530     IF WS-PAT-LENGTH (WS-PAT-I) > 0
+006540        AND WS-PAT-LENGTH (WS-PAT-I) <= STR-LENGTH
+006550        AND ((WS-MODE-ENDS-WITH AND WS-PAT-ENDS-WITH (WS-PAT-I))
+006560         OR (WS-MODE-STARTS-WITH
+006570             AND WS-PAT-STARTS-WITH (WS-PAT-I)))
+006580         MOVE WS-PAT-LENGTH (WS-PAT-I) TO E-LENGTH
+006590         MOVE 1 TO RESULT
+006600         PERFORM 2520-LOAD-PAT-BYTE THRU 2520-EXIT
+006610                 VARYING WS-I FROM 1 BY 1
+006620                 UNTIL WS-I > E-LENGTH
+006621         MOVE WS-CASE-SW TO WS-SAVE-CASE-SW
+006622         MOVE WS-PAT-CASE-SW (WS-PAT-I) TO WS-CASE-SW
+006630         IF WS-MODE-STARTS-WITH
+006640             PERFORM 5000-CHECK-STARTS-WITH THRU 5000-EXIT
+006650         ELSE
+006660             PERFORM 4000-CHECK-ENDS-WITH   THRU 4000-EXIT
+006670         END-IF
+006671         MOVE WS-SAVE-CASE-SW TO WS-CASE-SW
+006680         IF RESULT = 1
+006690             MOVE WS-PAT-I TO WS-MATCH-INDEX
+006700         END-IF
+006710     END-IF.
+006720 2510-EXIT.
+006730     EXIT.
+006740*
+006750 2520-LOAD-PAT-BYTE.
+006760     MOVE WS-PAT-VALUE (WS-PAT-I) (WS-I:1) TO WS-END (WS-I).
+006770 2520-EXIT.
+006780     EXIT.
+006790*
+006800*-----------------------------------------------------------*
+006810* 4000-CHECK-ENDS-WITH - DOES STR END WITH END-STR?          *
+006820*-----------------------------------------------------------*
+006830 4000-CHECK-ENDS-WITH.
+006840     MOVE 1 TO RESULT.
+006850     PERFORM 4100-COMPARE-END-BYTE THRU 4100-EXIT
+006860             VARYING WS-I FROM 0 BY 1
+006870             UNTIL WS-I = E-LENGTH.
+006880 4000-EXIT.
+006890     EXIT.
+006900*
+006910 4100-COMPARE-END-BYTE.
+006920     IF WS-CASE-SENSITIVE
+006930         IF WS-END (E-LENGTH - WS-I)
+006940            <> WS-STR (STR-LENGTH - WS-I)
+006950             MOVE 0 TO RESULT
+006960         END-IF
+006970     ELSE
+006980         IF FUNCTION UPPER-CASE (WS-END (E-LENGTH - WS-I))
+006990            <>
+007000            FUNCTION UPPER-CASE (WS-STR (STR-LENGTH - WS-I))
+007010             MOVE 0 TO RESULT
+007020         END-IF
+007030     END-IF.
+007040 4100-EXIT.
+007050     EXIT.
+007060*
+007070*-----------------------------------------------------------*
+007080* 5000-CHECK-STARTS-WITH - DOES STR START WITH END-STR?      *
+007090*-----------------------------------------------------------*
+007100 5000-CHECK-STARTS-WITH.
+007110     MOVE 1 TO RESULT.
+007120     PERFORM 5100-COMPARE-START-BYTE THRU 5100-EXIT
+007130             VARYING WS-I FROM 1 BY 1
+007140             UNTIL WS-I > E-LENGTH.
+007150 5000-EXIT.
+007160     EXIT.
+007170*
+007180 5100-COMPARE-START-BYTE.
+007190     IF WS-CASE-SENSITIVE
+007200         IF WS-STR (WS-I) <> WS-END (WS-I)
+007210             MOVE 0 TO RESULT
+007220         END-IF
+007230     ELSE
+007240         IF FUNCTION UPPER-CASE (WS-STR (WS-I))
+007250            <>
+007260            FUNCTION UPPER-CASE (WS-END (WS-I))
+007270             MOVE 0 TO RESULT
+007280         END-IF
+007290     END-IF.
+007300 5100-EXIT.
+007310     EXIT.
+007320*
+007330*-----------------------------------------------------------*
+007340* 6000-CHECKPOINT - WRITE A CHECKPOINT RECORD SO A JCL RE-RUN *
+007350* AFTER AN ABEND CAN RESUME AT WS-REC-COUNT INSTEAD OF        *
+007360* REPROCESSING THE WHOLE BATCH.                               *
+007370*-----------------------------------------------------------*
+007380 6000-CHECKPOINT.
+007390     MOVE WS-REC-COUNT TO CKPT-REC-NO.
+007400     WRITE CKPT-RECORD.
+007410 6000-EXIT.
+007420     EXIT.
+007430*
+007440*-----------------------------------------------------------*
+007450* 7000-WRITE-AUDIT - RECORD THIS COMPARISON ON THE AUDIT     *
+007460* TRAIL FILE FOR LATER REVIEW - WHAT WAS COMPARED, WHAT THE   *
+007470* RESULT WAS, AND WHICH RUN IT CAME FROM. FOR A CANDIDATE-    *
+007480* LIST RECORD, AUD-END-VALUE/AUD-END-LENGTH CARRY THE         *
+007490* MATCHED CANDIDATE (BLANK/ZERO IF NONE MATCHED) RATHER THAN  *
+007500* THE UNUSED SINGLE END-STR FIELDS; FOR A PATTERN-LOOKUP       *
+007510* RECORD THEY CARRY THE MATCHED PATTERN TABLE ENTRY INSTEAD.  *
+007520*-----------------------------------------------------------*
+007530 7000-WRITE-AUDIT.
+007540     MOVE WS-JOB-ID         TO AUD-JOB-ID.
+007550     MOVE WS-RUN-TIMESTAMP  TO AUD-TIMESTAMP.
+007560     MOVE WS-REC-COUNT      TO AUD-REC-NO.
+007570     MOVE STR-LENGTH        TO AUD-STR-LENGTH.
+007580     MOVE TR-STR-VALUE      TO AUD-STR-VALUE.
+007590     MOVE TR-CANDIDATE-COUNT TO AUD-CANDIDATE-COUNT.
+007600     IF TR-CANDIDATE-COUNT > 0
+007610         IF WS-MATCH-INDEX > 0
+007620             MOVE TR-CAND-LENGTH (WS-MATCH-INDEX)
+007630                                 TO AUD-END-LENGTH
+007640             MOVE TR-CAND-VALUE (WS-MATCH-INDEX)
+007650                                 TO AUD-END-VALUE
+007660         ELSE
+007670             MOVE 0      TO AUD-END-LENGTH
+007680             MOVE SPACES TO AUD-END-VALUE
+007690         END-IF
+007700     ELSE
+007710         IF WS-PATTERN-MODE-YES
+007720             IF WS-MATCH-INDEX > 0
+007730                 MOVE WS-PAT-LENGTH (WS-MATCH-INDEX)
+007740                                     TO AUD-END-LENGTH
+007750                 MOVE WS-PAT-VALUE (WS-MATCH-INDEX)
+007760                                     TO AUD-END-VALUE
+007770             ELSE
+007780                 MOVE 0      TO AUD-END-LENGTH
+007790                 MOVE SPACES TO AUD-END-VALUE
+007800             END-IF
+007810         ELSE
+007820             MOVE E-LENGTH      TO AUD-END-LENGTH
+007830             MOVE TR-END-VALUE  TO AUD-END-VALUE
+007840         END-IF
+007850     END-IF.
+007860     MOVE RESULT            TO AUD-RESULT.
+007870     MOVE WS-MATCH-INDEX    TO AUD-MATCH-INDEX.
+007880     WRITE AUDIT-RECORD.
+007890 7000-EXIT.
+007900     EXIT.
+007910*
+007920*-----------------------------------------------------------*
+007930* 8000-CONTROL-REPORT - END-OF-RUN MATCH/NO-MATCH COUNTS SO  *
+007940* OPERATIONS CAN EYEBALL THE NIGHTLY TOTAL INSTEAD OF         *
+007950* GREPPING THROUGH THE INDIVIDUAL RESULT LINES. RECORDS READ  *
+007951* IS WS-RUN-REC-COUNT, NOT WS-REC-COUNT - ON A RESTARTED RUN   *
+007952* WS-REC-COUNT IS SEEDED TO THE FILE'S ABSOLUTE LAST-          *
+007953* CHECKPOINTED RECORD NUMBER SO CKPTFILE/AUDITFILE CAN KEEP    *
+007954* NUMBERING FROM WHERE THE PRIOR RUN LEFT OFF, BUT ONLY        *
+007955* WS-RUN-REC-COUNT COUNTS RECORDS THIS RUN ACTUALLY CLASSIFIED *
+007956* - THE ONLY NUMBER THAT RECONCILES AGAINST THE MATCH/NO-      *
+007957* MATCH/ERROR COUNTS BELOW.                                    *
+007960*-----------------------------------------------------------*
+007970 8000-CONTROL-REPORT.
+007980     DISPLAY ' '.
+007990     DISPLAY '***************************************'.
+008000     DISPLAY '*   STRINGENDSWITH CONTROL REPORT      *'.
+008010     DISPLAY '***************************************'.
+008011     IF WS-RESTART-REC-NO > 0
+008012         DISPLAY 'RESTARTED AFTER CHECKPOINT AT REC  '
+008013                 WS-RESTART-REC-NO
+008014     END-IF.
+008020     DISPLAY 'RECORDS READ . . . . . . . ' WS-RUN-REC-COUNT.
+008030     DISPLAY 'RESULT = 1 (MATCH) . . . . ' WS-MATCH-COUNT.
+008040     DISPLAY 'RESULT = 0 (NO MATCH)  . . ' WS-NOMATCH-COUNT.
+008050     DISPLAY 'RESULT = 2 (ERROR) . . . . ' WS-ERROR-COUNT.
+008055     DISPLAY 'LAST RECORD NO. IN FILE . ' WS-REC-COUNT.
+008060     DISPLAY '***************************************'.
+008070 8000-EXIT.
+008080     EXIT.
+008090*
+008100*-----------------------------------------------------------*
+008110* 9000-TERMINATE - CLOSE FILES. THIS PARAGRAPH IS ONLY        *
+008120* REACHED ON A CLEAN, NORMAL END OF RUN (0000-MAINLINE FALLS  *
+008130* OUT OF THE READ LOOP AT END OF FILE AND COMES STRAIGHT      *
+008140* HERE) - AN ABEND LEAVES CKPTFILE IN PLACE FOR 1200-SKIP-TO- *
+008150* CHECKPOINT TO FIND ON THE NEXT RUN. SINCE THIS RUN FINISHED *
+008160* CLEAN, THERE IS NOTHING TO RESTART FROM, SO CKPTFILE IS     *
+008170* EMPTIED HERE - OTHERWISE THE NEXT, UNRELATED RUN WOULD FIND *
+008180* TODAY'S LEFTOVER CHECKPOINTS AND SKIP RECORDS IT SHOULD NOT.*
+008190*-----------------------------------------------------------*
+008200 9000-TERMINATE.
+008210     CLOSE TRANFILE.
+008220     CLOSE CKPTFILE.
+008230     PERFORM 9100-CLEAR-CKPTFILE THRU 9100-EXIT.
+008240     CLOSE AUDITFILE.
+008250 9000-EXIT.
+008260     EXIT.
+008270*
+008280*-----------------------------------------------------------*
+008290* 9100-CLEAR-CKPTFILE - RE-OPEN CKPTFILE FOR OUTPUT AND CLOSE *
+008300* IT RIGHT BACK - THIS TRUNCATES IT TO EMPTY SO A CLEAN RUN   *
+008310* NEVER LEAVES BEHIND CHECKPOINTS FOR A FUTURE RUN TO TRIP    *
+008320* OVER. ONLY CALLED FROM 9000-TERMINATE, SO IT NEVER RUNS ON  *
+008330* AN ABEND.                                                   *
+008340*-----------------------------------------------------------*
+008350 9100-CLEAR-CKPTFILE.
+008360     OPEN OUTPUT CKPTFILE.
+008370     CLOSE CKPTFILE.
+008380 9100-EXIT.
+008390     EXIT.
