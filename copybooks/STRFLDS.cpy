@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------*
+000200* STRFLDS - SHARED VARIABLE-LENGTH STRING COMPARE LAYOUT.    *
+000300*                                                             *
+000400* COMMON STR / END-STR WORKING-STORAGE GROUPS USED BY ANY     *
+000500* PROGRAM THAT DOES PREFIX OR SUFFIX STRING MATCHING, SO      *
+000600* EVERY SUCH PROGRAM AGREES ON THE SAME FIELD NAMES AND THE   *
+000700* SAME OCCURS DEPENDING ON BOUNDS.                            *
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                       *
+001000*-----------------------------------------------------------*
+001100* 2026-08-09 DS  PULLED OUT OF STRINGENDSWITH SO OTHER        *
+001200*                COMPARISON PROGRAMS CAN SHARE THE LAYOUT.    *
+001300*-----------------------------------------------------------*
+001400 01  STR.
+001500     05  STR-LENGTH              PIC 9(03).
+001600     05  WS-STR                  PIC X
+001700                                  OCCURS 0 TO 100 TIMES
+001800                                  DEPENDING ON STR-LENGTH.
+001900 01  END-STR.
+002000     05  E-LENGTH                PIC 9(03).
+002100     05  WS-END                  PIC X
+002200                                  OCCURS 0 TO 100 TIMES
+002300                                  DEPENDING ON E-LENGTH.
