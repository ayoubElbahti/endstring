@@ -0,0 +1,28 @@
+000100*-----------------------------------------------------------*
+000200* PATFLDS - SHARED SUFFIX/PREFIX PATTERN RECORD LAYOUT.      *
+000300*                                                             *
+000400* RECORD LAYOUT FOR THE STRPATF KNOWN-PATTERN REFERENCE FILE *
+000500* MAINTAINED BY STRPATMT. STRPATF HOLDS THE SITE-CONTROLLED  *
+000600* LIST OF APPROVED SUFFIXES/PREFIXES SO THE PEOPLE WHO OWN    *
+000700* THAT LIST CAN KEEP IT CURRENT WITHOUT A CHANGE REQUEST.     *
+000750* PAT-PATTERN IS A FIXED, BLANK-PADDED FIELD WITH NO SEPARATE *
+000760* LENGTH SUBFIELD - READERS MUST DERIVE THE SIGNIFICANT       *
+000770* LENGTH THEMSELVES (E.G. FUNCTION LENGTH ON THE TRIMMED       *
+000780* VALUE) RATHER THAN EXPECTING ONE TO BE STORED ON THE RECORD. *
+000900*-----------------------------------------------------------*
+001000* MODIFICATION HISTORY                                       *
+001100*-----------------------------------------------------------*
+001200* 2026-08-09 DS  ORIGINAL.                                   *
+001250* 2026-08-09 DS  DOCUMENTED THE LACK OF A PATTERN-LENGTH       *
+001260*                SUBFIELD FOR READERS OF THIS COPYBOOK.        *
+001300*-----------------------------------------------------------*
+001400 01  PAT-RECORD.
+001500     05  PAT-KEY.
+001600         10  PAT-PATTERN         PIC X(40).
+001700     05  PAT-TYPE                PIC X(01).
+001800         88  PAT-TYPE-ENDS-WITH          VALUE 'E'.
+001900         88  PAT-TYPE-STARTS-WITH        VALUE 'S'.
+002000     05  PAT-CASE-SW             PIC X(01).
+002100         88  PAT-CASE-SENSITIVE          VALUE 'Y'.
+002200         88  PAT-CASE-INSENSITIVE        VALUE 'N'.
+002300     05  PAT-DESCRIPTION         PIC X(40).
