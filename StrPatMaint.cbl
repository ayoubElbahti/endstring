@@ -0,0 +1,277 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    STRPATMT.
+000120 AUTHOR.        D SHEPHERD.
+000130 INSTALLATION.  FILE-ROUTING SYSTEMS GROUP.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170*-----------------------------------------------------------*
+000180* MODIFICATION HISTORY                                      *
+000190*-----------------------------------------------------------*
+000200* 2026-08-09 DS  ORIGINAL. SIMPLE ADD/CHANGE/DELETE/INQUIRE   *
+000210*                MAINTENANCE FOR THE STRPATF KNOWN           *
+000220*                SUFFIX/PREFIX PATTERN REFERENCE FILE USED   *
+000230*                BY STRINGENDSWITH.                          *
+000240*-----------------------------------------------------------*
+000250*-----------------------------------------------------------*
+000260* STRPATMT - MAINTAIN THE KNOWN-PATTERN REFERENCE FILE.      *
+000270*                                                             *
+000280* A SIMPLE CONSOLE MENU LETS OPERATIONS ADD, CHANGE, DELETE,  *
+000290* OR LOOK UP A SUFFIX/PREFIX PATTERN ON STRPATF WITHOUT       *
+000300* NEEDING TO RESUBMIT A PROGRAM. STRPATF IS KEYED ON THE      *
+000310* PATTERN TEXT ITSELF (PAT-KEY) SO LOOKUP, ADD, CHANGE, AND   *
+000320* DELETE ALL WORK BY DIRECT READ/REWRITE/DELETE ON THE KEY.   *
+000330*-----------------------------------------------------------*
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   IBM-370.
+000370 OBJECT-COMPUTER.   IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT STRPATF   ASSIGN TO "STRPATF"
+000410            ORGANIZATION IS INDEXED
+000420            ACCESS MODE IS DYNAMIC
+000430            RECORD KEY IS PAT-KEY
+000440            FILE STATUS IS WS-STRPATF-STATUS.
+000450*
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  STRPATF.
+000490     COPY PATFLDS.
+000500*
+000510 WORKING-STORAGE SECTION.
+000520 01  WS-SWITCHES.
+000530     05  WS-EXIT-SW              PIC X(01) VALUE 'N'.
+000540         88  WS-EXIT-YES                    VALUE 'Y'.
+000550         88  WS-EXIT-NO                     VALUE 'N'.
+000560*
+000570 01  WS-FILE-STATUSES.
+000580     05  WS-STRPATF-STATUS       PIC X(02) VALUE SPACES.
+000590         88  WS-STRPATF-OK                  VALUE '00'.
+000600         88  WS-STRPATF-NOT-FOUND           VALUE '23'.
+000610         88  WS-STRPATF-DUPLICATE           VALUE '22'.
+000620         88  WS-STRPATF-FILE-NOT-FOUND      VALUE '35'.
+000630*
+000640*-----------------------------------------------------------*
+000650* WS-MENU-CHOICE - THE OPERATOR'S SELECTION FROM THE MENU.   *
+000660*-----------------------------------------------------------*
+000670 01  WS-MENU-CHOICE              PIC X(01) VALUE SPACE.
+000680     88  WS-CHOICE-ADD                      VALUE '1'.
+000690     88  WS-CHOICE-CHANGE                   VALUE '2'.
+000700     88  WS-CHOICE-DELETE                   VALUE '3'.
+000710     88  WS-CHOICE-INQUIRE                  VALUE '4'.
+000720     88  WS-CHOICE-EXIT                     VALUE '5'.
+000730     88  WS-CHOICE-VALID        VALUES '1' '2' '3' '4' '5'.
+000740*
+000750*-----------------------------------------------------------*
+000760* WS-REPLY FIELDS - OPERATOR INPUT FOR EACH FUNCTION.        *
+000770*-----------------------------------------------------------*
+000780 01  WS-REPLY-PATTERN            PIC X(40) VALUE SPACES.
+000790 01  WS-REPLY-TYPE               PIC X(01) VALUE SPACE.
+000800 01  WS-REPLY-CASE-SW            PIC X(01) VALUE SPACE.
+000810 01  WS-REPLY-DESCRIPTION        PIC X(40) VALUE SPACES.
+000820*
+000830 PROCEDURE DIVISION.
+000840*-----------------------------------------------------------*
+000850* 0000-MAINLINE                                              *
+000860*-----------------------------------------------------------*
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000890     PERFORM 2000-PROCESS-MENU   THRU 2000-EXIT
+000900             UNTIL WS-EXIT-YES.
+000910     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+000920     STOP RUN.
+000930*
+000940*-----------------------------------------------------------*
+000950* 1000-INITIALIZE - OPEN STRPATF, CREATING IT IF THIS IS THE *
+000960* FIRST TIME THE MAINTENANCE PROGRAM HAS EVER BEEN RUN.      *
+000970*-----------------------------------------------------------*
+000980 1000-INITIALIZE.
+000990     OPEN I-O STRPATF.
+001000     IF WS-STRPATF-FILE-NOT-FOUND
+001010         OPEN OUTPUT STRPATF
+001020         CLOSE STRPATF
+001030         OPEN I-O STRPATF
+001040     END-IF.
+001050     IF NOT WS-STRPATF-OK
+001060         DISPLAY 'STRPATMT - OPEN ERROR ON STRPATF '
+001070                 WS-STRPATF-STATUS
+001080         MOVE 'Y' TO WS-EXIT-SW
+001090     END-IF.
+001100 1000-EXIT.
+001110     EXIT.
+001120*
+001130*-----------------------------------------------------------*
+001140* 2000-PROCESS-MENU - SHOW THE MENU, READ A CHOICE, AND      *
+001150* DISPATCH TO THE FUNCTION REQUESTED.                        *
+001160*-----------------------------------------------------------*
+001170 2000-PROCESS-MENU.
+001180     PERFORM 2100-GET-MENU-CHOICE THRU 2100-EXIT.
+001190     EVALUATE TRUE
+001200         WHEN WS-CHOICE-ADD
+001210             PERFORM 3000-ADD-PATTERN     THRU 3000-EXIT
+001220         WHEN WS-CHOICE-CHANGE
+001230             PERFORM 4000-CHANGE-PATTERN  THRU 4000-EXIT
+001240         WHEN WS-CHOICE-DELETE
+001250             PERFORM 5000-DELETE-PATTERN  THRU 5000-EXIT
+001260         WHEN WS-CHOICE-INQUIRE
+001270             PERFORM 6000-INQUIRE-PATTERN THRU 6000-EXIT
+001280         WHEN WS-CHOICE-EXIT
+001290             MOVE 'Y' TO WS-EXIT-SW
+001300     END-EVALUATE.
+001310 2000-EXIT.
+001320     EXIT.
+001330*
+001340*-----------------------------------------------------------*
+001350* 2100-GET-MENU-CHOICE - DISPLAY THE MENU AND ACCEPT A       *
+001360* CHOICE, RE-PROMPTING UNTIL A VALID ONE IS ENTERED.         *
+001370*-----------------------------------------------------------*
+001380 2100-GET-MENU-CHOICE.
+001390     DISPLAY ' '.
+001400     DISPLAY '***************************************'.
+001410     DISPLAY '*   STRPATMT - PATTERN FILE MAINTENANCE *'.
+001420     DISPLAY '***************************************'.
+001430     DISPLAY '  1  ADD A PATTERN'.
+001440     DISPLAY '  2  CHANGE A PATTERN'.
+001450     DISPLAY '  3  DELETE A PATTERN'.
+001460     DISPLAY '  4  INQUIRE ON A PATTERN'.
+001470     DISPLAY '  5  EXIT'.
+001480     DISPLAY 'ENTER YOUR CHOICE . . . '.
+001490     ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+001500     IF NOT WS-CHOICE-VALID
+001510         DISPLAY 'INVALID CHOICE - TRY AGAIN'
+001520         PERFORM 2100-GET-MENU-CHOICE THRU 2100-EXIT
+001530     END-IF.
+001540 2100-EXIT.
+001550     EXIT.
+001560*
+001570*-----------------------------------------------------------*
+001580* 3000-ADD-PATTERN - ACCEPT A NEW PATTERN AND WRITE IT.      *
+001590*-----------------------------------------------------------*
+001600 3000-ADD-PATTERN.
+001610     PERFORM 7000-GET-PATTERN-DETAIL THRU 7000-EXIT.
+001620     MOVE WS-REPLY-PATTERN     TO PAT-PATTERN.
+001630     MOVE WS-REPLY-TYPE        TO PAT-TYPE.
+001640     MOVE WS-REPLY-CASE-SW     TO PAT-CASE-SW.
+001650     MOVE WS-REPLY-DESCRIPTION TO PAT-DESCRIPTION.
+001660     WRITE PAT-RECORD.
+001670     IF WS-STRPATF-OK
+001680         DISPLAY 'PATTERN ADDED.'
+001690     ELSE
+001700         IF WS-STRPATF-DUPLICATE
+001710             DISPLAY 'PATTERN ALREADY ON FILE - USE CHANGE.'
+001720         ELSE
+001730             DISPLAY 'ADD FAILED - STATUS ' WS-STRPATF-STATUS
+001740         END-IF
+001750     END-IF.
+001760 3000-EXIT.
+001770     EXIT.
+001780*
+001790*-----------------------------------------------------------*
+001800* 4000-CHANGE-PATTERN - READ AN EXISTING PATTERN BY KEY,     *
+001810* ACCEPT NEW DETAIL, AND REWRITE IT.                         *
+001820*-----------------------------------------------------------*
+001830 4000-CHANGE-PATTERN.
+001840     DISPLAY 'PATTERN TO CHANGE . . . '.
+001850     ACCEPT WS-REPLY-PATTERN FROM CONSOLE.
+001860     MOVE WS-REPLY-PATTERN TO PAT-PATTERN.
+001870     READ STRPATF
+001880         KEY IS PAT-KEY
+001890         INVALID KEY
+001900             DISPLAY 'PATTERN NOT ON FILE.'
+001910     END-READ.
+001920     IF WS-STRPATF-OK
+001921         DISPLAY 'PATTERN TEXT CANNOT BE CHANGED - DELETE '
+001922                 'AND RE-ADD TO CHANGE IT.'
+001930         PERFORM 7100-GET-PATTERN-DETAIL-2 THRU 7100-EXIT
+001940         MOVE WS-REPLY-TYPE        TO PAT-TYPE
+001950         MOVE WS-REPLY-CASE-SW     TO PAT-CASE-SW
+001960         MOVE WS-REPLY-DESCRIPTION TO PAT-DESCRIPTION
+001970         REWRITE PAT-RECORD
+001980         IF WS-STRPATF-OK
+001990             DISPLAY 'PATTERN CHANGED.'
+002000         ELSE
+002010             DISPLAY 'CHANGE FAILED - STATUS ' WS-STRPATF-STATUS
+002020         END-IF
+002030     END-IF.
+002040 4000-EXIT.
+002050     EXIT.
+002060*
+002070*-----------------------------------------------------------*
+002080* 5000-DELETE-PATTERN - READ AN EXISTING PATTERN BY KEY AND  *
+002090* DELETE IT.                                                  *
+002100*-----------------------------------------------------------*
+002110 5000-DELETE-PATTERN.
+002120     DISPLAY 'PATTERN TO DELETE . . . '.
+002130     ACCEPT WS-REPLY-PATTERN FROM CONSOLE.
+002140     MOVE WS-REPLY-PATTERN TO PAT-KEY.
+002150     DELETE STRPATF
+002160         INVALID KEY
+002170             DISPLAY 'PATTERN NOT ON FILE.'
+002180     END-DELETE.
+002190     IF WS-STRPATF-OK
+002200         DISPLAY 'PATTERN DELETED.'
+002210     END-IF.
+002220 5000-EXIT.
+002230     EXIT.
+002240*
+002250*-----------------------------------------------------------*
+002260* 6000-INQUIRE-PATTERN - READ AND DISPLAY ONE PATTERN.       *
+002270*-----------------------------------------------------------*
+002280 6000-INQUIRE-PATTERN.
+002290     DISPLAY 'PATTERN TO DISPLAY . . . '.
+002300     ACCEPT WS-REPLY-PATTERN FROM CONSOLE.
+002310     MOVE WS-REPLY-PATTERN TO PAT-KEY.
+002320     READ STRPATF
+002330         KEY IS PAT-KEY
+002340         INVALID KEY
+002350             DISPLAY 'PATTERN NOT ON FILE.'
+002360     END-READ.
+002370     IF WS-STRPATF-OK
+002380         DISPLAY 'PATTERN . . . . ' PAT-PATTERN
+002390         DISPLAY 'TYPE  . . . . . ' PAT-TYPE
+002400                 ' (E=ENDS-WITH, S=STARTS-WITH)'
+002410         DISPLAY 'CASE SENSITIVE  ' PAT-CASE-SW
+002420         DISPLAY 'DESCRIPTION . . ' PAT-DESCRIPTION
+002430     END-IF.
+002440 6000-EXIT.
+002450     EXIT.
+002460*
+002470*-----------------------------------------------------------*
+002480* 7000-GET-PATTERN-DETAIL - PROMPTS FOR A NEW PATTERN, USED BY  *
+002490* ADD ONLY - THE PATTERN TEXT IS PART OF THE KEY, SO CHANGE     *
+002500* GOES STRAIGHT TO 7100 INSTEAD, WHICH DOES NOT RE-PROMPT FOR   *
+002501* IT.                                                           *
+002502*-----------------------------------------------------------*
+002510 7000-GET-PATTERN-DETAIL.
+002520     DISPLAY 'PATTERN TEXT (UP TO 40 CHARS) . . . '.
+002530     ACCEPT WS-REPLY-PATTERN FROM CONSOLE.
+002531     PERFORM 7100-GET-PATTERN-DETAIL-2 THRU 7100-EXIT.
+002600 7000-EXIT.
+002610     EXIT.
+002611*
+002612*-----------------------------------------------------------*
+002613* 7100-GET-PATTERN-DETAIL-2 - PROMPTS COMMON TO ADD AND       *
+002614* CHANGE, EXCLUDING THE PATTERN TEXT ITSELF - ON A CHANGE THE  *
+002615* PATTERN TEXT IS THE KEY ALREADY READ BY 4000-CHANGE-PATTERN  *
+002616* AND CANNOT BE EDITED HERE WITHOUT TURNING IT INTO A DELETE/  *
+002617* ADD OF A DIFFERENT KEY, SO IT IS NOT OFFERED AS A FIELD TO   *
+002618* CHANGE.                                                      *
+002619*-----------------------------------------------------------*
+002620 7100-GET-PATTERN-DETAIL-2.
+002621     DISPLAY 'TYPE - E=ENDS-WITH, S=STARTS-WITH  . '.
+002622     ACCEPT WS-REPLY-TYPE FROM CONSOLE.
+002623     DISPLAY 'CASE SENSITIVE - Y OR N . . . . . . . '.
+002624     ACCEPT WS-REPLY-CASE-SW FROM CONSOLE.
+002625     DISPLAY 'DESCRIPTION (UP TO 40 CHARS)  . . . . '.
+002626     ACCEPT WS-REPLY-DESCRIPTION FROM CONSOLE.
+002627 7100-EXIT.
+002628     EXIT.
+002629*
+002630*-----------------------------------------------------------*
+002640* 9000-TERMINATE - CLOSE STRPATF.                            *
+002650*-----------------------------------------------------------*
+002660 9000-TERMINATE.
+002670     CLOSE STRPATF.
+002680 9000-EXIT.
+002690     EXIT.
